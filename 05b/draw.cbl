@@ -0,0 +1,480 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DAY5B-DRAW.
+*> Ingests one survey extract into a caller-owned WORLD grid: validates
+*> and parses each line, draws it in, logs rejects, and checkpoints its
+*> own progress so an abend partway through doesn't force a full
+*> reprocessing of the file on restart. Factored out of DAY-5b so the
+*> same ingest logic can be called once per day by DAY-5b itself or
+*> repeatedly, into one shared WORLD, by a multi-day driver.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> "INPUT" here is a logical DD-style name, not a literal filename.
+    *> GnuCOBOL's IBM-dialect filename mapping resolves the actual
+    *> dataset at OPEN time from environment variable DD_INPUT, then
+    *> dd_INPUT, then INPUT, falling back to the literal "INPUT" only
+    *> if none of those are set - the same override chain a JCL DD
+    *> statement would give on the mainframe. A caller processing more
+    *> than one day's extract resets DD_INPUT before each CALL.
+    SELECT InputFile ASSIGN TO "INPUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL.
+
+    SELECT ExceptionFile ASSIGN TO "exceptions.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL
+        FILE STATUS IS WS-EXCP-STATUS.
+
+    SELECT CheckpointFile ASSIGN TO "checkpoint.dat"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS IS SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD InputFile.
+01 REC.
+   05 ITEM PIC X(19).
+FD ExceptionFile.
+01 EXCP-REC PIC X(40).
+*> Periodic snapshot of how far InputFile got and of WORLD itself, so a
+*> restart after an abend can resume instead of redrawing the whole
+*> survey from scratch. Re-written whole each checkpoint, not appended.
+FD CheckpointFile.
+01 CKPT-REC.
+   05 CKPT-DSN PIC X(40).
+   05 CKPT-LINE-NO PIC 9(6).
+   05 CKPT-REJECT-COUNT PIC 9(5).
+   05 CKPT-LINES-DRAWN PIC 9(6).
+   05 CKPT-POINTS-MARKED PIC 9(8).
+   05 CKPT-WORLD.
+      10 CKPT-X OCCURS 999 TIMES.
+         15 CKPT-Y OCCURS 999 TIMES PIC 9(3).
+         15 CKPT-YHV OCCURS 999 TIMES PIC 9(3).
+
+WORKING-STORAGE SECTION.
+*> EOF flag.
+01 WSEOF PIC A(1).
+*> Full input line.
+01 WS-REC.
+   05 WS-ITEM PIC X(19).
+*> Switch that PROCESS-LINE flips off the moment a survey line fails
+*> validation.
+01 WS-LINE-VALID PIC X(1) VALUE 'Y'.
+   88 LINE-IS-VALID VALUE 'Y'.
+01 WS-EXCP-STATUS PIC X(2).
+01 WS-CKPT-STATUS PIC X(2).
+*> On when INITIALIZE-CHECKPOINT actually restored state this call, so
+*> the ExceptionFile OPEN below can tell a genuine checkpoint resume
+*> apart from a caller-supplied WS-LINE-NO of zero that just means "this
+*> extract hasn't started yet" (the weekly driver resets WS-LINE-NO to
+*> zero before every day's CALL, so WS-LINE-NO alone can't be trusted).
+01 WS-RESTORED-FROM-CKPT PIC X(1) VALUE 'N'.
+*> On when CLEAR-CHECKPOINT's own read actually found a checkpoint
+*> record, so a READ's AT END (which leaves CKPT-REC holding whatever
+*> it held before) is never mistaken for a matching one.
+01 WS-CKPT-FOUND PIC X(1) VALUE 'N'.
+*> Dataset name this call's InputFile actually resolves to, and the one
+*> stamped on the last checkpoint written - compared so a checkpoint
+*> left over from a different extract is never mistaken for this one's.
+01 WS-CURRENT-DSN PIC X(40).
+01 WS-DSN-OVERRIDE PIC X(40).
+*> How often PROCESS-LINE checkpoints, in survey lines processed.
+01 WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+01 WS-CKPT-QUOT PIC 9(6).
+01 WS-CKPT-REM PIC 9(6).
+*> Exception record: line number and the raw, unparsed survey text.
+01 WS-EXCP-LINE.
+   05 FILLER PIC X(6) VALUE "LINE ".
+   05 WS-EXCP-LINE-NO PIC ZZZZZ9.
+   05 FILLER PIC X(3) VALUE ": ".
+   05 WS-EXCP-TEXT PIC X(19).
+*> Text staging for the coordinates unstrung off a survey line, so a
+*> non-numeric or blank coordinate can be caught before it is ever
+*> moved into the numeric working fields below. Held one byte wider
+*> than the 3-digit numeric fields it feeds, purely so a too-long token
+*> can be caught by its length (see WS-TXT-LEN below) instead of being
+*> silently narrowed by the MOVE into X1/Y1/X2/Y2.
+01 X1-TXT PIC X(4).
+01 Y1-TXT PIC X(4).
+01 X2-TXT PIC X(4).
+01 Y2-TXT PIC X(4).
+*> Length of the digits actually unstrung into a coordinate field,
+*> ahead of its trailing pad spaces. Checked against the 3-digit width
+*> of X1/Y1/X2/Y2 before the numeric MOVE, since a 4-digit token passes
+*> the NUMERIC test but would otherwise be truncated into range by that
+*> MOVE rather than rejected - defeating the WS-MAX-COORD bounds check
+*> below, which only ever sees the already-truncated value.
+01 WS-TXT-LEN PIC 9(2).
+*> On when the current line's delta is nonzero in both X and Y, so
+*> ADD-TO-WORLD knows to leave YHV alone for that line.
+01 WS-LINE-IS-DIAG PIC X(1) VALUE 'N'.
+   88 LINE-IS-DIAGONAL VALUE 'Y'.
+*> Highest coordinate WORLD can index (X-IDX/Y-IDX run one past the raw
+*> coordinate, so this must stay one less than the OCCURS size below).
+01 WS-MAX-COORD PIC 9(3) VALUE 998.
+*> Left- and right-handside of a parsed line.
+01 LHS PIC X(7).
+01 RHS PIC X(7).
+*> Struct to transport points of a line.
+01 L.
+   05 X1 PIC S9(3).
+   05 Y1 PIC S9(3).
+   05 X2 PIC S9(3).
+   05 Y2 PIC S9(3).
+*> Delta to draw lines into WORLD.
+01 DX PIC S9(1).
+01 DY PIC S9(1).
+*> Indexes to index WORLD.
+01 X-IDX PIC 9(4).
+01 Y-IDX PIC 9(4).
+
+LINKAGE SECTION.
+*> Y holds the diagonal-inclusive ("part B") grid that DX/DY always draws
+*> into; YHV holds the horizontal/vertical-only ("part A") grid, drawn
+*> into only for lines where WS-LINE-IS-DIAG is off. Owned by the caller
+*> and updated in place - one CALL draws one survey extract's worth of
+*> lines into whatever WORLD the caller hands in.
+01 WORLD.
+   05 X OCCURS 999 TIMES.
+      10 Y OCCURS 999 TIMES PIC 9(3).
+      10 YHV OCCURS 999 TIMES PIC 9(3).
+*> Control totals, owned by the caller. WS-LINE-NO also doubles as this
+*> call's restart-skip count: a caller resuming the same extract after
+*> an abend passes in the value a prior checkpoint left it at, and a
+*> caller starting a fresh extract passes in zero. The other three
+*> accumulate across calls exactly as the caller leaves them.
+01 WS-LINE-NO PIC 9(6).
+01 WS-REJECT-COUNT PIC 9(5).
+01 WS-LINES-DRAWN PIC 9(6).
+01 WS-POINTS-MARKED PIC 9(8).
+*> 'Y' when this CALL is the first one of the run unit (DAY-5b's one
+*> CALL, or a multi-day driver's call for day one); 'N' for every later
+*> CALL in the same run unit. WS-LINE-NO can't tell the two apart by
+*> itself, since a driver resets it to zero before every day's CALL.
+01 WS-FIRST-CALL PIC X(1).
+
+PROCEDURE DIVISION USING WORLD, WS-LINE-NO, WS-REJECT-COUNT,
+        WS-LINES-DRAWN, WS-POINTS-MARKED, WS-FIRST-CALL.
+*> WSEOF is WORKING-STORAGE, so it is still 'Y' from the previous
+*> extract on a caller's second and later CALL this run unit - reset it
+*> before this extract's own PROCESS-FILE loop tests it.
+MOVE 'N' TO WSEOF.
+MOVE 'N' TO WS-RESTORED-FROM-CKPT.
+PERFORM RESOLVE-INPUT-DSN.
+PERFORM INITIALIZE-CHECKPOINT.
+
+OPEN INPUT InputFile.
+IF WS-RESTORED-FROM-CKPT = 'Y' OR WS-FIRST-CALL = 'N' THEN
+    OPEN EXTEND ExceptionFile
+    IF WS-EXCP-STATUS = "35" THEN
+        OPEN OUTPUT ExceptionFile
+    END-IF
+ELSE
+    OPEN OUTPUT ExceptionFile
+END-IF.
+PERFORM SKIP-RESTARTED-LINE WS-LINE-NO TIMES.
+
+       PERFORM PROCESS-FILE UNTIL WSEOF='Y'.
+CLOSE InputFile.
+CLOSE ExceptionFile.
+PERFORM CLEAR-CHECKPOINT.
+
+GOBACK.
+
+PROCESS-FILE.
+   READ InputFile INTO WS-REC
+       AT END MOVE 'Y' TO WSEOF
+       NOT AT END PERFORM PROCESS-LINE
+   END-READ.
+
+*> Re-reads and discards a line already folded into WORLD by a prior
+*> checkpoint, so a restart doesn't redraw it a second time.
+SKIP-RESTARTED-LINE.
+   READ InputFile INTO WS-REC
+       AT END MOVE 'Y' TO WSEOF
+   END-READ.
+
+PROCESS-LINE.
+   ADD 1 TO WS-LINE-NO.
+   MOVE 'Y' TO WS-LINE-VALID.
+   MOVE SPACES TO LHS RHS.
+
+   UNSTRING ITEM DELIMITED BY " -> "
+   INTO LHS, RHS.
+
+   IF RHS = SPACES THEN
+       MOVE 'N' TO WS-LINE-VALID
+   ELSE
+       *> Setup x1,y1 and x2,y2.
+       PERFORM PROCESS-LHS
+       PERFORM PROCESS-RHS
+   END-IF.
+
+   IF LINE-IS-VALID THEN
+       IF X1 > WS-MAX-COORD OR Y1 > WS-MAX-COORD
+          OR X2 > WS-MAX-COORD OR Y2 > WS-MAX-COORD THEN
+           PERFORM ABORT-RUN
+       END-IF
+   END-IF.
+
+   IF NOT LINE-IS-VALID THEN
+       PERFORM REJECT-LINE
+   ELSE
+       ADD 1 TO WS-LINES-DRAWN
+       *> Setup delta.
+       IF X1 < X2 THEN
+           MOVE 1 TO DX
+       ELSE
+           IF X1 = X2 THEN
+               MOVE 0 TO DX
+           ELSE
+               MOVE -1 TO DX
+           END-IF
+       END-IF
+
+       IF Y1 < Y2 THEN
+           MOVE 1 TO DY
+       ELSE
+           IF Y1 = Y2 THEN
+               MOVE 0 TO DY
+           ELSE
+               MOVE -1 TO DY
+           END-IF
+       END-IF
+
+       MOVE 'N' TO WS-LINE-IS-DIAG
+       IF DX NOT = 0 AND DY NOT = 0 THEN
+           MOVE 'Y' TO WS-LINE-IS-DIAG
+       END-IF
+
+       *> Draw lines into world.
+       PERFORM ADD-TO-WORLD UNTIL (X1 = X2 AND Y1 = Y2)
+       *> Draw last point in manually.
+       PERFORM UPDATE-INDEXES
+       ADD 1 TO Y(X-IDX, Y-IDX)
+       IF NOT LINE-IS-DIAGONAL THEN
+           ADD 1 TO YHV(X-IDX, Y-IDX)
+       END-IF
+   END-IF.
+
+   DIVIDE WS-LINE-NO BY WS-CHECKPOINT-INTERVAL
+       GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+   IF WS-CKPT-REM = 0 THEN
+       PERFORM WRITE-CHECKPOINT
+   END-IF.
+
+*> A coordinate beyond what WORLD can index would abend the job mid-batch
+*> on the ADD-TO-WORLD subscript. Fail the whole run cleanly instead,
+*> before any more of WORLD gets drawn this run.
+ABORT-RUN.
+   DISPLAY "DAY5B-DRAW: ABORTING - LINE " WS-LINE-NO
+       " COORDINATE EXCEEDS MAX OF " WS-MAX-COORD ": " ITEM.
+   CLOSE InputFile.
+   CLOSE ExceptionFile.
+   MOVE 16 TO RETURN-CODE.
+   STOP RUN.
+
+*> Reject a malformed survey line: log the line number and its raw,
+*> unparsed text to the exception dataset instead of letting it corrupt
+*> WORLD, and bump the run's rejected-record count.
+REJECT-LINE.
+   ADD 1 TO WS-REJECT-COUNT.
+   MOVE WS-LINE-NO TO WS-EXCP-LINE-NO.
+   MOVE ITEM TO WS-EXCP-TEXT.
+   MOVE WS-EXCP-LINE TO EXCP-REC.
+   WRITE EXCP-REC.
+
+PROCESS-LHS.
+   MOVE SPACES TO X1-TXT Y1-TXT.
+   UNSTRING LHS DELIMITED BY ","
+   INTO X1-TXT, Y1-TXT.
+
+   IF X1-TXT = SPACES OR Y1-TXT = SPACES THEN
+       MOVE 'N' TO WS-LINE-VALID
+   ELSE
+       MOVE ZERO TO WS-TXT-LEN
+       INSPECT X1-TXT TALLYING WS-TXT-LEN FOR CHARACTERS BEFORE INITIAL SPACE
+       IF X1-TXT(1:WS-TXT-LEN) NOT NUMERIC OR WS-TXT-LEN > 3 THEN
+           MOVE 'N' TO WS-LINE-VALID
+       END-IF
+       MOVE ZERO TO WS-TXT-LEN
+       INSPECT Y1-TXT TALLYING WS-TXT-LEN FOR CHARACTERS BEFORE INITIAL SPACE
+       IF Y1-TXT(1:WS-TXT-LEN) NOT NUMERIC OR WS-TXT-LEN > 3 THEN
+           MOVE 'N' TO WS-LINE-VALID
+       END-IF
+   END-IF.
+
+   IF LINE-IS-VALID THEN
+       MOVE X1-TXT TO X1
+       MOVE Y1-TXT TO Y1
+   END-IF.
+
+PROCESS-RHS.
+   MOVE SPACES TO X2-TXT Y2-TXT.
+   UNSTRING RHS DELIMITED BY ","
+   INTO X2-TXT, Y2-TXT.
+
+   IF X2-TXT = SPACES OR Y2-TXT = SPACES THEN
+       MOVE 'N' TO WS-LINE-VALID
+   ELSE
+       MOVE ZERO TO WS-TXT-LEN
+       INSPECT X2-TXT TALLYING WS-TXT-LEN FOR CHARACTERS BEFORE INITIAL SPACE
+       IF X2-TXT(1:WS-TXT-LEN) NOT NUMERIC OR WS-TXT-LEN > 3 THEN
+           MOVE 'N' TO WS-LINE-VALID
+       END-IF
+       MOVE ZERO TO WS-TXT-LEN
+       INSPECT Y2-TXT TALLYING WS-TXT-LEN FOR CHARACTERS BEFORE INITIAL SPACE
+       IF Y2-TXT(1:WS-TXT-LEN) NOT NUMERIC OR WS-TXT-LEN > 3 THEN
+           MOVE 'N' TO WS-LINE-VALID
+       END-IF
+   END-IF.
+
+   IF LINE-IS-VALID THEN
+       MOVE X2-TXT TO X2
+       MOVE Y2-TXT TO Y2
+   END-IF.
+
+ADD-TO-WORLD.
+   PERFORM UPDATE-INDEXES.
+   ADD 1 TO Y(X-IDX, Y-IDX).
+   IF NOT LINE-IS-DIAGONAL THEN
+       ADD 1 TO YHV(X-IDX, Y-IDX)
+   END-IF.
+
+   IF X1 NOT EQUAL TO X2 THEN
+       ADD DX TO X1
+   END-IF.
+
+   IF Y1 NOT EQUAL TO Y2 THEN
+       ADD DY TO Y1
+   END-IF.
+
+*> Matrix starts at index 1.
+UPDATE-INDEXES.
+   ADD 1 TO X1 GIVING X-IDX.
+   ADD 1 TO Y1 GIVING Y-IDX.
+   ADD 1 TO WS-POINTS-MARKED.
+
+*> Mirrors DAY-5b's own INITIALIZE-INPUT-DSN so WS-CURRENT-DSN names the
+*> same dataset InputFile's ASSIGN clause is about to resolve, letting a
+*> checkpoint be tagged with - and checked against - the real extract
+*> name rather than always the logical name "INPUT".
+RESOLVE-INPUT-DSN.
+   MOVE "INPUT" TO WS-CURRENT-DSN.
+   ACCEPT WS-DSN-OVERRIDE FROM ENVIRONMENT "DD_INPUT".
+   IF WS-DSN-OVERRIDE NOT = SPACES THEN
+       MOVE WS-DSN-OVERRIDE TO WS-CURRENT-DSN
+   ELSE
+       ACCEPT WS-DSN-OVERRIDE FROM ENVIRONMENT "INPUT"
+       IF WS-DSN-OVERRIDE NOT = SPACES THEN
+           MOVE WS-DSN-OVERRIDE TO WS-CURRENT-DSN
+       END-IF
+   END-IF.
+
+*> Restore WS-LINE-NO, the reject count, and WORLD itself from the last
+*> checkpoint, if one exists and it was left by this same dataset, so
+*> the caller can pick this extract up from the line right after it
+*> instead of starting over from line one. A checkpoint left behind by
+*> a different extract (for example a prior day's call in a multi-day
+*> driver run, or a previous unrelated run against a different input)
+*> is ignored rather than restored from.
+INITIALIZE-CHECKPOINT.
+   OPEN INPUT CheckpointFile.
+   IF WS-CKPT-STATUS = "00" THEN
+       READ CheckpointFile INTO CKPT-REC
+           AT END CONTINUE
+           NOT AT END PERFORM EVALUATE-CHECKPOINT
+       END-READ
+       CLOSE CheckpointFile
+   ELSE
+       *> Status 35 (dataset not found) just means no prior checkpoint
+       *> exists yet, which is a normal fresh start, not an error. Any
+       *> other status (for example a permissions problem) still leaves
+       *> this run starting fresh rather than wrongly resuming, but is
+       *> worth a DISPLAY since it may mean the checkpoint dataset is
+       *> unusable for this run's own WRITE-CHECKPOINT too.
+       IF WS-CKPT-STATUS NOT = "35" THEN
+           DISPLAY "DAY5B-DRAW: WARNING - UNABLE TO OPEN CHECKPOINT "
+               "FILE FOR READ - STATUS " WS-CKPT-STATUS
+       END-IF
+   END-IF.
+
+EVALUATE-CHECKPOINT.
+   IF CKPT-DSN = WS-CURRENT-DSN THEN
+       PERFORM RESTORE-FROM-CHECKPOINT
+   ELSE
+       DISPLAY "DAY5B-DRAW: IGNORING STALE CHECKPOINT FOR " CKPT-DSN
+           " - THIS RUN IS PROCESSING " WS-CURRENT-DSN
+   END-IF.
+
+RESTORE-FROM-CHECKPOINT.
+   MOVE CKPT-LINE-NO TO WS-LINE-NO.
+   MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT.
+   MOVE CKPT-LINES-DRAWN TO WS-LINES-DRAWN.
+   MOVE CKPT-POINTS-MARKED TO WS-POINTS-MARKED.
+   MOVE CKPT-WORLD TO WORLD.
+   MOVE 'Y' TO WS-RESTORED-FROM-CKPT.
+   DISPLAY "DAY5B-DRAW: RESUMING FROM CHECKPOINT AT LINE " WS-LINE-NO.
+
+*> Overwritten whole each time - the checkpoint dataset only ever needs
+*> to hold the single most recent snapshot.
+WRITE-CHECKPOINT.
+   MOVE WS-CURRENT-DSN TO CKPT-DSN.
+   MOVE WS-LINE-NO TO CKPT-LINE-NO.
+   MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+   MOVE WS-LINES-DRAWN TO CKPT-LINES-DRAWN.
+   MOVE WS-POINTS-MARKED TO CKPT-POINTS-MARKED.
+   MOVE WORLD TO CKPT-WORLD.
+   OPEN OUTPUT CheckpointFile.
+   IF WS-CKPT-STATUS NOT = "00" THEN
+       DISPLAY "DAY5B-DRAW: UNABLE TO OPEN CHECKPOINT FILE - STATUS "
+           WS-CKPT-STATUS
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+   END-IF.
+   WRITE CKPT-REC.
+   CLOSE CheckpointFile.
+
+*> A clean finish means this extract is fully drawn, so a later CALL for
+*> the same extract should not resume from it - truncate the checkpoint
+*> back to empty. But in a multi-day driver run, a checkpoint sitting
+*> there may belong to a later day's extract, left by an earlier abend
+*> on that day and not yet consumed (that day's own CALL hasn't run
+*> yet this time through) - only truncate a checkpoint that actually
+*> belongs to the extract that just finished.
+CLEAR-CHECKPOINT.
+   MOVE 'N' TO WS-CKPT-FOUND.
+   OPEN INPUT CheckpointFile.
+   IF WS-CKPT-STATUS = "00" THEN
+       READ CheckpointFile INTO CKPT-REC
+           AT END CONTINUE
+           NOT AT END MOVE 'Y' TO WS-CKPT-FOUND
+       END-READ
+       CLOSE CheckpointFile
+   ELSE
+       IF WS-CKPT-STATUS NOT = "35" THEN
+           DISPLAY "DAY5B-DRAW: WARNING - UNABLE TO OPEN CHECKPOINT "
+               "FILE FOR READ - STATUS " WS-CKPT-STATUS
+       END-IF
+   END-IF.
+   IF WS-CKPT-FOUND = 'Y' AND CKPT-DSN = WS-CURRENT-DSN THEN
+       PERFORM TRUNCATE-CHECKPOINT
+   END-IF.
+
+*> Overwrites CheckpointFile with nothing, the same way OPEN OUTPUT on a
+*> SEQUENTIAL dataset always does. Only a best-effort cleanup of a
+*> checkpoint this same extract no longer needs - this extract's own
+*> data is already safely drawn and reported by the time this runs, so
+*> a failure here is DISPLAYed rather than aborting an otherwise
+*> successful run; it only risks a future rerun finding a checkpoint
+*> it should have found empty, not corrupting anything already written.
+TRUNCATE-CHECKPOINT.
+   OPEN OUTPUT CheckpointFile.
+   IF WS-CKPT-STATUS NOT = "00" THEN
+       DISPLAY "DAY5B-DRAW: WARNING - UNABLE TO CLEAR CHECKPOINT FILE "
+           "- STATUS " WS-CKPT-STATUS
+   END-IF.
+   CLOSE CheckpointFile.
