@@ -5,121 +5,230 @@ PROGRAM-ID. DAY-5b.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT InputFile ASSIGN TO "input.txt"
+    SELECT ReportFile ASSIGN TO "report.txt"
         ORGANIZATION IS LINE SEQUENTIAL
-        ACCESS IS SEQUENTIAL.
+        ACCESS IS SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+    SELECT HotspotFile ASSIGN TO "hotspots.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL
+        FILE STATUS IS WS-HOTSPOT-STATUS.
+
+    SELECT SORT-WORK ASSIGN TO "sortwork.tmp".
 
 DATA DIVISION.
 FILE SECTION.
-FD InputFile.
-01 REC.
-   05 ITEM PIC X(19).
+FD ReportFile.
+01 REPORT-REC PIC X(220).
+*> Overlap hot-spots, worst first, for field crews inspecting them.
+FD HotspotFile.
+01 HOTSPOT-REC PIC X(40).
+*> Work file SORT uses to order hot-spots by overlap count.
+SD SORT-WORK.
+01 SD-REC.
+   05 SD-COUNT PIC 9(3).
+   05 SD-X PIC 9(3).
+   05 SD-Y PIC 9(3).
 WORKING-STORAGE SECTION.
-*> EOF flag.
-01 WSEOF PIC A(1).
-*> Full input line.
-01 WS-REC.
-   05 WS-ITEM PIC X(19).
+*> Line number of the record currently being processed (doubles as the
+*> lines-read control total) and the rejected-record count. Both are
+*> owned here and passed BY REFERENCE into DAY5B-DRAW so a checkpoint
+*> restart inside that call is visible back here for the report.
+01 WS-LINE-NO PIC 9(6) VALUE ZERO.
+01 WS-REJECT-COUNT PIC 9(5) VALUE ZERO.
+*> Control totals, reconciled against the survey vendor's own record
+*> counts. WS-LINE-NO above already doubles as the lines-read total;
+*> these two count segments actually drawn and individual grid points
+*> marked (once per ADD-TO-WORLD/UPDATE-INDEXES call inside DAY5B-DRAW).
+01 WS-LINES-DRAWN PIC 9(6) VALUE ZERO.
+01 WS-POINTS-MARKED PIC 9(8) VALUE ZERO.
+*> This is the only CALL to DAY5B-DRAW in this run unit, so it is always
+*> the first - passed along so DAY5B-DRAW can tell a fresh extract from
+*> a later call in a multi-day driver's run unit.
+01 WS-FIRST-CALL PIC X(1) VALUE 'Y'.
+*> Name of the dataset InputFile actually resolved to, for the audit
+*> report - mirrors the same DD_INPUT/INPUT override chain DAY5B-DRAW's
+*> own ASSIGN clause resolves at OPEN time, so the report shows the
+*> real survey extract name rather than always showing "INPUT".
+01 WS-INPUT-DSN PIC X(40) VALUE "INPUT".
+01 WS-INPUT-DSN-OVERRIDE PIC X(40).
+01 WS-RUN-DATE.
+   05 WS-RUN-YYYY PIC 9(4).
+   05 WS-RUN-MM PIC 9(2).
+   05 WS-RUN-DD PIC 9(2).
+01 WS-REPORT-LINE.
+   05 FILLER PIC X(10) VALUE "RUN DATE: ".
+   05 WS-RL-DATE PIC X(10).
+   05 FILLER PIC X(8) VALUE " INPUT: ".
+   05 WS-RL-DSN PIC X(40).
+   05 FILLER PIC X(16) VALUE " OVERLAP COUNT: ".
+   05 WS-RL-RESULT PIC ZZZZ9.
+   05 FILLER PIC X(20) VALUE " H/V OVERLAP COUNT: ".
+   05 WS-RL-RESULT-HV PIC ZZZZ9.
+   05 FILLER PIC X(10) VALUE " REJECTS: ".
+   05 WS-RL-REJECTS PIC ZZZZ9.
+   05 FILLER PIC X(13) VALUE " LINES READ: ".
+   05 WS-RL-LINES-READ PIC ZZZZZ9.
+   05 FILLER PIC X(14) VALUE " LINES DRAWN: ".
+   05 WS-RL-LINES-DRAWN PIC ZZZZZ9.
+   05 FILLER PIC X(16) VALUE " POINTS MARKED: ".
+   05 WS-RL-POINTS-MARKED PIC ZZZZZZZ9.
+   05 FILLER PIC X(20) VALUE " WORST OVERLAP HIT: ".
+   05 WS-RL-MAX-OVERLAP PIC ZZ9.
+01 WS-REPORT-STATUS PIC X(2).
+01 WS-HOTSPOT-STATUS PIC X(2).
+*> Y holds the diagonal-inclusive ("part B") grid that DAY5B-DRAW always
+*> draws into; YHV holds the horizontal/vertical-only ("part A") grid.
+*> Owned here and handed to DAY5B-DRAW BY REFERENCE so its CALL draws
+*> straight into this copy instead of one local to the subprogram.
 01 WORLD.
    05 X OCCURS 999 TIMES.
       10 Y OCCURS 999 TIMES PIC 9(3) VALUE ZERO.
-*> Left- and right-handside of a parsed line.
-01 LHS PIC X(7).
-01 RHS PIC X(7).
-*> Struct to transport points of a line.
-01 L.
-   05 X1 PIC S9(3).
-   05 Y1 PIC S9(3).
-   05 X2 PIC S9(3).
-   05 Y2 PIC S9(3).
-*> Delta to draw lines into WORLD.
-01 DX PIC S9(1).
-01 DY PIC S9(1).
+      10 YHV OCCURS 999 TIMES PIC 9(3) VALUE ZERO.
 *> Indexes to index WORLD.
 01 X-IDX PIC 9(4).
 01 Y-IDX PIC 9(4).
-01 RESULT PIC 9(5).
+01 RESULT PIC 9(5) VALUE ZERO.
+01 RESULT-HV PIC 9(5) VALUE ZERO.
+*> Highest Y(X-IDX, Y-IDX) seen across the whole grid - how many lines
+*> cross the single worst hot-spot, not just how many points exceed 1.
+01 WS-MAX-OVERLAP PIC 9(3) VALUE ZERO.
+*> EOF flag for RETURN against SORT-WORK's sorted output.
+01 WS-SORT-EOF PIC X(1) VALUE 'N'.
+01 WS-HOTSPOT-LINE.
+   05 FILLER PIC X(7) VALUE "POINT (".
+   05 WS-HS-X PIC ZZZ9.
+   05 FILLER PIC X(1) VALUE ",".
+   05 WS-HS-Y PIC ZZZ9.
+   05 FILLER PIC X(17) VALUE ") OVERLAP COUNT: ".
+   05 WS-HS-COUNT PIC ZZ9.
 
 PROCEDURE DIVISION.
-OPEN INPUT InputFile.
-       PERFORM PROCESS-FILE UNTIL WSEOF='Y'.
-CLOSE InputFile.
+PERFORM INITIALIZE-INPUT-DSN.
+
+CALL "DAY5B-DRAW" USING WORLD, WS-LINE-NO, WS-REJECT-COUNT,
+    WS-LINES-DRAWN, WS-POINTS-MARKED, WS-FIRST-CALL.
 
 MOVE 1 TO X-IDX.
 MOVE 1 TO Y-IDX.
 PERFORM UPDATE-RESULT UNTIL X-IDX = 1000.
-DISPLAY RESULT.
+PERFORM WRITE-REPORT.
+
+SORT SORT-WORK ON DESCENDING KEY SD-COUNT
+    INPUT PROCEDURE IS BUILD-SORT-INPUT
+    OUTPUT PROCEDURE IS WRITE-HOTSPOT-REPORT.
+
 STOP RUN.
 
-PROCESS-FILE.
-   READ InputFile INTO WS-REC
-       AT END MOVE 'Y' TO WSEOF
-       NOT AT END PERFORM PROCESS-LINE
-   END-READ.
-
-PROCESS-LINE.
-   UNSTRING ITEM DELIMITED BY " -> "
-   INTO LHS, RHS
-
-   *> Setup x1,y1 and x2,y2.
-   PERFORM PROCESS-LHS.
-   PERFORM PROCESS-RHS.
-
-   *> Setup delta.
-   IF X1 < X2 THEN
-       MOVE 1 TO DX
-   ELSE IF X1 = X2 THEN
-       MOVE 0 TO DX
+*> Mirrors DAY5B-DRAW's own DD_INPUT/dd_INPUT/INPUT override chain for
+*> InputFile's ASSIGN clause, purely so WS-RL-DSN on the report reflects
+*> whichever survey extract the run actually opened.
+INITIALIZE-INPUT-DSN.
+   ACCEPT WS-INPUT-DSN-OVERRIDE FROM ENVIRONMENT "DD_INPUT".
+   IF WS-INPUT-DSN-OVERRIDE NOT = SPACES THEN
+       MOVE WS-INPUT-DSN-OVERRIDE TO WS-INPUT-DSN
    ELSE
-       MOVE -1 TO DX
+       ACCEPT WS-INPUT-DSN-OVERRIDE FROM ENVIRONMENT "INPUT"
+       IF WS-INPUT-DSN-OVERRIDE NOT = SPACES THEN
+           MOVE WS-INPUT-DSN-OVERRIDE TO WS-INPUT-DSN
+       END-IF
    END-IF.
 
-   IF Y1 < Y2 THEN
-       MOVE 1 TO DY
-   ELSE IF Y1 = Y2 THEN
-       MOVE 0 TO DY
-   ELSE
-       MOVE -1 TO DY
+UPDATE-RESULT.
+   IF Y(X-IDX, Y-IDX) > 1 THEN
+       ADD 1 TO RESULT
    END-IF.
-
-   *> Draw lines into world.
-   PERFORM ADD-TO-WORLD UNTIL (X1 = X2 AND Y1 = Y2).
-   *> Draw last point in manually.
-   PERFORM UPDATE-INDEXES.
-   ADD 1 TO Y(X-IDX, Y-IDX).
-
-PROCESS-LHS.
-   UNSTRING LHS DELIMITED BY ","
-   INTO X1, Y1.
-
-PROCESS-RHS.
-   UNSTRING RHS DELIMITED BY ","
-   INTO X2, Y2.
-
-ADD-TO-WORLD.
-   PERFORM UPDATE-INDEXES.
-   ADD 1 TO Y(X-IDX, Y-IDX).
-
-   IF X1 NOT EQUAL TO X2 THEN
-       ADD DX TO X1
+   IF YHV(X-IDX, Y-IDX) > 1 THEN
+       ADD 1 TO RESULT-HV
+   END-IF.
+   IF Y(X-IDX, Y-IDX) > WS-MAX-OVERLAP THEN
+       MOVE Y(X-IDX, Y-IDX) TO WS-MAX-OVERLAP
    END-IF.
 
-   IF Y1 NOT EQUAL TO Y2 THEN
-       ADD DY TO Y1
+   ADD 1 TO Y-IDX.
+   IF Y-IDX = 1000 THEN
+       MOVE 1 TO Y-IDX
+       ADD 1 TO X-IDX
    END-IF.
 
-*> Matrix starts at index 1.
-UPDATE-INDEXES.
-   ADD 1 TO X1 GIVING X-IDX.
-   ADD 1 TO Y1 GIVING Y-IDX.
+*> Feeds SORT-WORK one record per overlapping grid cell, so OUTPUT
+*> PROCEDURE WRITE-HOTSPOT-REPORT gets them back worst-first.
+BUILD-SORT-INPUT.
+   MOVE 1 TO X-IDX.
+   MOVE 1 TO Y-IDX.
+   PERFORM BUILD-SORT-INPUT-CELL UNTIL X-IDX = 1000.
 
-UPDATE-RESULT.
+BUILD-SORT-INPUT-CELL.
    IF Y(X-IDX, Y-IDX) > 1 THEN
-       ADD 1 TO RESULT
+       MOVE Y(X-IDX, Y-IDX) TO SD-COUNT
+       SUBTRACT 1 FROM X-IDX GIVING SD-X
+       SUBTRACT 1 FROM Y-IDX GIVING SD-Y
+       RELEASE SD-REC
    END-IF.
 
    ADD 1 TO Y-IDX.
    IF Y-IDX = 1000 THEN
        MOVE 1 TO Y-IDX
        ADD 1 TO X-IDX
-   END-IF.
\ No newline at end of file
+   END-IF.
+
+*> Writes SORT-WORK's descending-by-count output to the hot-spot report.
+WRITE-HOTSPOT-REPORT.
+   MOVE 'N' TO WS-SORT-EOF.
+   OPEN OUTPUT HotspotFile.
+   IF WS-HOTSPOT-STATUS NOT = "00" THEN
+       DISPLAY "DAY-5b: UNABLE TO OPEN HOTSPOT FILE - STATUS "
+           WS-HOTSPOT-STATUS
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+   END-IF.
+   PERFORM RETURN-SORT-REC UNTIL WS-SORT-EOF = 'Y'.
+   CLOSE HotspotFile.
+
+RETURN-SORT-REC.
+   RETURN SORT-WORK
+       AT END MOVE 'Y' TO WS-SORT-EOF
+       NOT AT END PERFORM WRITE-HOTSPOT-LINE
+   END-RETURN.
+
+WRITE-HOTSPOT-LINE.
+   MOVE SD-X TO WS-HS-X.
+   MOVE SD-Y TO WS-HS-Y.
+   MOVE SD-COUNT TO WS-HS-COUNT.
+   MOVE WS-HOTSPOT-LINE TO HOTSPOT-REC.
+   WRITE HOTSPOT-REC.
+
+*> Persist RESULT to a dated report dataset so operations has an
+*> audit trail instead of scraping old job logs.
+WRITE-REPORT.
+   ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+   OPEN EXTEND ReportFile.
+   IF WS-REPORT-STATUS = "35" THEN
+       OPEN OUTPUT ReportFile
+   END-IF.
+   IF WS-REPORT-STATUS NOT = "00" THEN
+       DISPLAY "DAY-5b: UNABLE TO OPEN REPORT FILE - STATUS "
+           WS-REPORT-STATUS
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+   END-IF.
+
+   MOVE WS-RUN-YYYY TO WS-RL-DATE(1:4).
+   MOVE "-" TO WS-RL-DATE(5:1).
+   MOVE WS-RUN-MM TO WS-RL-DATE(6:2).
+   MOVE "-" TO WS-RL-DATE(8:1).
+   MOVE WS-RUN-DD TO WS-RL-DATE(9:2).
+   MOVE WS-INPUT-DSN TO WS-RL-DSN.
+   MOVE RESULT TO WS-RL-RESULT.
+   MOVE RESULT-HV TO WS-RL-RESULT-HV.
+   MOVE WS-REJECT-COUNT TO WS-RL-REJECTS.
+   MOVE WS-LINE-NO TO WS-RL-LINES-READ.
+   MOVE WS-LINES-DRAWN TO WS-RL-LINES-DRAWN.
+   MOVE WS-POINTS-MARKED TO WS-RL-POINTS-MARKED.
+   MOVE WS-MAX-OVERLAP TO WS-RL-MAX-OVERLAP.
+
+   MOVE WS-REPORT-LINE TO REPORT-REC.
+   WRITE REPORT-REC.
+   CLOSE ReportFile.
