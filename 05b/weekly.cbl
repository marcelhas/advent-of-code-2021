@@ -0,0 +1,241 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DAY-5B-WEEKLY.
+*> Runs DAY5B-DRAW once per day of a survey week into one shared WORLD,
+*> so the hazard picture accumulates across the week instead of each
+*> day's DAY-5b run starting from an empty grid. Each day's extract is
+*> picked up the same way DAY-5b's own single-day run does: by naming
+*> convention "dayN.txt", overridable per day via the DD_INPUT override
+*> chain DAY5B-DRAW's FILE-CONTROL already resolves at OPEN time.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ReportFile ASSIGN TO "weekly_report.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+    SELECT HotspotFile ASSIGN TO "weekly_hotspots.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS IS SEQUENTIAL
+        FILE STATUS IS WS-HOTSPOT-STATUS.
+
+    SELECT SORT-WORK ASSIGN TO "weekly_sortwork.tmp".
+
+DATA DIVISION.
+FILE SECTION.
+FD ReportFile.
+01 REPORT-REC PIC X(200).
+*> Week-to-date overlap hot-spots, worst first, same as DAY-5b's own
+*> single-day HotspotFile but ranked across the whole accumulated week.
+FD HotspotFile.
+01 HOTSPOT-REC PIC X(40).
+*> Work file SORT uses to order hot-spots by overlap count.
+SD SORT-WORK.
+01 SD-REC.
+   05 SD-COUNT PIC 9(3).
+   05 SD-X PIC 9(3).
+   05 SD-Y PIC 9(3).
+WORKING-STORAGE SECTION.
+*> Week-to-date control totals, accumulated across all seven CALLs to
+*> DAY5B-DRAW. WS-LINE-NO is the one exception - see PROCESS-DAY.
+01 WS-LINE-NO PIC 9(6) VALUE ZERO.
+01 WS-REJECT-COUNT PIC 9(5) VALUE ZERO.
+01 WS-LINES-DRAWN PIC 9(6) VALUE ZERO.
+01 WS-POINTS-MARKED PIC 9(8) VALUE ZERO.
+*> Week-to-date total lines read, across all seven days. WS-LINE-NO
+*> passed to DAY5B-DRAW doubles there as a per-extract restart-skip
+*> count, which must start at zero for each day's own fresh file, so
+*> it cannot itself hold a running week total - this field does.
+01 WS-WEEK-LINES-READ PIC 9(7) VALUE ZERO.
+*> 'Y' only for day one's CALL, so DAY5B-DRAW can tell this run unit's
+*> very first extract apart from day two through seven, each of which
+*> resets WS-LINE-NO to zero the same way day one does but must still
+*> append to, not truncate, ExceptionFile and must never be mistaken
+*> for day one when deciding whether a checkpoint belongs to this run.
+01 WS-FIRST-CALL PIC X(1).
+*> Day counter and the "dayN.txt" dataset name built from it.
+01 WS-DAY-NO PIC 9(1).
+01 WS-DAY-DSN.
+   05 FILLER PIC X(3) VALUE "day".
+   05 WS-DAY-DIGIT PIC 9(1).
+   05 FILLER PIC X(4) VALUE ".txt".
+01 WS-RUN-DATE.
+   05 WS-RUN-YYYY PIC 9(4).
+   05 WS-RUN-MM PIC 9(2).
+   05 WS-RUN-DD PIC 9(2).
+01 WS-REPORT-LINE.
+   05 FILLER PIC X(10) VALUE "RUN DATE: ".
+   05 WS-RL-DATE PIC X(10).
+   05 FILLER PIC X(23) VALUE " WEEK OVERLAP COUNT: ".
+   05 WS-RL-RESULT PIC ZZZZ9.
+   05 FILLER PIC X(25) VALUE " WEEK H/V OVERLAP COUNT: ".
+   05 WS-RL-RESULT-HV PIC ZZZZ9.
+   05 FILLER PIC X(10) VALUE " REJECTS: ".
+   05 WS-RL-REJECTS PIC ZZZZ9.
+   05 FILLER PIC X(13) VALUE " LINES READ: ".
+   05 WS-RL-LINES-READ PIC ZZZZZZ9.
+   05 FILLER PIC X(14) VALUE " LINES DRAWN: ".
+   05 WS-RL-LINES-DRAWN PIC ZZZZZ9.
+   05 FILLER PIC X(16) VALUE " POINTS MARKED: ".
+   05 WS-RL-POINTS-MARKED PIC ZZZZZZZ9.
+   05 FILLER PIC X(20) VALUE " WORST OVERLAP HIT: ".
+   05 WS-RL-MAX-OVERLAP PIC ZZ9.
+01 WS-REPORT-STATUS PIC X(2).
+01 WS-HOTSPOT-STATUS PIC X(2).
+*> Week-to-date grid, drawn into by every day's CALL to DAY5B-DRAW.
+01 WORLD.
+   05 X OCCURS 999 TIMES.
+      10 Y OCCURS 999 TIMES PIC 9(3) VALUE ZERO.
+      10 YHV OCCURS 999 TIMES PIC 9(3) VALUE ZERO.
+01 X-IDX PIC 9(4).
+01 Y-IDX PIC 9(4).
+01 RESULT PIC 9(5) VALUE ZERO.
+01 RESULT-HV PIC 9(5) VALUE ZERO.
+*> Highest Y(X-IDX, Y-IDX) seen across the week-to-date grid.
+01 WS-MAX-OVERLAP PIC 9(3) VALUE ZERO.
+*> EOF flag for RETURN against SORT-WORK's sorted output.
+01 WS-SORT-EOF PIC X(1) VALUE 'N'.
+01 WS-HOTSPOT-LINE.
+   05 FILLER PIC X(7) VALUE "POINT (".
+   05 WS-HS-X PIC ZZZ9.
+   05 FILLER PIC X(1) VALUE ",".
+   05 WS-HS-Y PIC ZZZ9.
+   05 FILLER PIC X(17) VALUE ") OVERLAP COUNT: ".
+   05 WS-HS-COUNT PIC ZZ9.
+
+PROCEDURE DIVISION.
+PERFORM PROCESS-DAY VARYING WS-DAY-NO FROM 1 BY 1 UNTIL WS-DAY-NO > 7.
+
+MOVE 1 TO X-IDX.
+MOVE 1 TO Y-IDX.
+PERFORM UPDATE-RESULT UNTIL X-IDX = 1000.
+PERFORM WRITE-REPORT.
+
+SORT SORT-WORK ON DESCENDING KEY SD-COUNT
+    INPUT PROCEDURE IS BUILD-SORT-INPUT
+    OUTPUT PROCEDURE IS WRITE-HOTSPOT-REPORT.
+
+STOP RUN.
+
+*> Points DAY5B-DRAW's InputFile at this day's extract, runs it into
+*> the shared WORLD, and folds its totals into the week's running
+*> totals. WS-LINE-NO is reset to zero first since it is this day's
+*> own restart-skip count inside DAY5B-DRAW, not a week total; its
+*> value after the CALL (this day's lines read) is added onto
+*> WS-WEEK-LINES-READ instead of accumulating in place.
+PROCESS-DAY.
+   MOVE WS-DAY-NO TO WS-DAY-DIGIT.
+   DISPLAY "DD_INPUT" UPON ENVIRONMENT-NAME.
+   DISPLAY WS-DAY-DSN UPON ENVIRONMENT-VALUE.
+
+   MOVE ZERO TO WS-LINE-NO.
+   IF WS-DAY-NO = 1 THEN
+       MOVE 'Y' TO WS-FIRST-CALL
+   ELSE
+       MOVE 'N' TO WS-FIRST-CALL
+   END-IF.
+   CALL "DAY5B-DRAW" USING WORLD, WS-LINE-NO, WS-REJECT-COUNT,
+       WS-LINES-DRAWN, WS-POINTS-MARKED, WS-FIRST-CALL.
+   ADD WS-LINE-NO TO WS-WEEK-LINES-READ.
+
+UPDATE-RESULT.
+   IF Y(X-IDX, Y-IDX) > 1 THEN
+       ADD 1 TO RESULT
+   END-IF.
+   IF YHV(X-IDX, Y-IDX) > 1 THEN
+       ADD 1 TO RESULT-HV
+   END-IF.
+   IF Y(X-IDX, Y-IDX) > WS-MAX-OVERLAP THEN
+       MOVE Y(X-IDX, Y-IDX) TO WS-MAX-OVERLAP
+   END-IF.
+
+   ADD 1 TO Y-IDX.
+   IF Y-IDX = 1000 THEN
+       MOVE 1 TO Y-IDX
+       ADD 1 TO X-IDX
+   END-IF.
+
+*> Feeds SORT-WORK one record per overlapping grid cell, so OUTPUT
+*> PROCEDURE WRITE-HOTSPOT-REPORT gets them back worst-first. Same idiom
+*> as DAY-5b's own BUILD-SORT-INPUT/BUILD-SORT-INPUT-CELL, applied to
+*> the week-to-date WORLD instead of a single day's.
+BUILD-SORT-INPUT.
+   MOVE 1 TO X-IDX.
+   MOVE 1 TO Y-IDX.
+   PERFORM BUILD-SORT-INPUT-CELL UNTIL X-IDX = 1000.
+
+BUILD-SORT-INPUT-CELL.
+   IF Y(X-IDX, Y-IDX) > 1 THEN
+       MOVE Y(X-IDX, Y-IDX) TO SD-COUNT
+       SUBTRACT 1 FROM X-IDX GIVING SD-X
+       SUBTRACT 1 FROM Y-IDX GIVING SD-Y
+       RELEASE SD-REC
+   END-IF.
+
+   ADD 1 TO Y-IDX.
+   IF Y-IDX = 1000 THEN
+       MOVE 1 TO Y-IDX
+       ADD 1 TO X-IDX
+   END-IF.
+
+*> Writes SORT-WORK's descending-by-count output to the week-to-date
+*> hot-spot report.
+WRITE-HOTSPOT-REPORT.
+   MOVE 'N' TO WS-SORT-EOF.
+   OPEN OUTPUT HotspotFile.
+   IF WS-HOTSPOT-STATUS NOT = "00" THEN
+       DISPLAY "DAY-5B-WEEKLY: UNABLE TO OPEN HOTSPOT FILE - STATUS "
+           WS-HOTSPOT-STATUS
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+   END-IF.
+   PERFORM RETURN-SORT-REC UNTIL WS-SORT-EOF = 'Y'.
+   CLOSE HotspotFile.
+
+RETURN-SORT-REC.
+   RETURN SORT-WORK
+       AT END MOVE 'Y' TO WS-SORT-EOF
+       NOT AT END PERFORM WRITE-HOTSPOT-LINE
+   END-RETURN.
+
+WRITE-HOTSPOT-LINE.
+   MOVE SD-X TO WS-HS-X.
+   MOVE SD-Y TO WS-HS-Y.
+   MOVE SD-COUNT TO WS-HS-COUNT.
+   MOVE WS-HOTSPOT-LINE TO HOTSPOT-REC.
+   WRITE HOTSPOT-REC.
+
+*> Persist the week-to-date RESULT to a report dataset, the same way
+*> DAY-5b's own WRITE-REPORT does for a single day.
+WRITE-REPORT.
+   ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+   OPEN EXTEND ReportFile.
+   IF WS-REPORT-STATUS = "35" THEN
+       OPEN OUTPUT ReportFile
+   END-IF.
+   IF WS-REPORT-STATUS NOT = "00" THEN
+       DISPLAY "DAY-5B-WEEKLY: UNABLE TO OPEN REPORT FILE - STATUS "
+           WS-REPORT-STATUS
+       MOVE 16 TO RETURN-CODE
+       STOP RUN
+   END-IF.
+
+   MOVE WS-RUN-YYYY TO WS-RL-DATE(1:4).
+   MOVE "-" TO WS-RL-DATE(5:1).
+   MOVE WS-RUN-MM TO WS-RL-DATE(6:2).
+   MOVE "-" TO WS-RL-DATE(8:1).
+   MOVE WS-RUN-DD TO WS-RL-DATE(9:2).
+   MOVE RESULT TO WS-RL-RESULT.
+   MOVE RESULT-HV TO WS-RL-RESULT-HV.
+   MOVE WS-REJECT-COUNT TO WS-RL-REJECTS.
+   MOVE WS-WEEK-LINES-READ TO WS-RL-LINES-READ.
+   MOVE WS-LINES-DRAWN TO WS-RL-LINES-DRAWN.
+   MOVE WS-POINTS-MARKED TO WS-RL-POINTS-MARKED.
+   MOVE WS-MAX-OVERLAP TO WS-RL-MAX-OVERLAP.
+
+   MOVE WS-REPORT-LINE TO REPORT-REC.
+   WRITE REPORT-REC.
+   CLOSE ReportFile.
